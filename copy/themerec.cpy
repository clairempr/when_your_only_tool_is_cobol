@@ -0,0 +1,18 @@
+      *****************************************************
+      * THEMEREC.CPY
+      *
+      * THEME-RECORD - one entry per named theme on the
+      * THEME-FILE.  Supplies the font, padding and margin
+      * values that WRITE-STYLE uses to build the <style>
+      * block, so a new theme (holiday, dark-mode, and so
+      * on) can be added without recompiling HAMMER.
+      *
+      * 2026-08-08  RLB  Written to take fonts/padding out
+      *                  of the WRITE-STYLE STRING literal.
+      *****************************************************
+       01  HAM-THEME-RECORD.
+           05  HAM-THEME-NAME              PIC X(10).
+           05  HAM-THEME-HELLO-FONT        PIC X(30).
+           05  HAM-THEME-HELLO-PADDING     PIC X(20).
+           05  HAM-THEME-ONLY-FONT         PIC X(30).
+           05  HAM-THEME-ONLY-MARGIN       PIC X(20).
