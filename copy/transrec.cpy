@@ -0,0 +1,25 @@
+      *****************************************************
+      * TRANSREC.CPY
+      *
+      * TRANSLATIONS record - one entry per language code on
+      * the TRANSLATIONS-FILE, holding the localized headline
+      * and greeting text HAMMER builds its page from.
+      *
+      * 2026-08-08  RLB  Written for the LANGUAGE-CODE PARM
+      *                  so one run localizes instead of a
+      *                  forked copy of the source per site.
+      * 2026-08-09  RLB  Added HAM-TRANS-TEMPLATE-ID so a run
+      *                  with more than one PAGE-CONTROL
+      *                  template can carry different copy per
+      *                  template per language instead of every
+      *                  page getting the same localized text.
+      *                  A blank template id still matches every
+      *                  template, so existing entries written
+      *                  before this field existed keep working
+      *                  unchanged.
+      *****************************************************
+       01  HAM-TRANS-RECORD.
+           05  HAM-TRANS-LANG-CODE         PIC X(02).
+           05  HAM-TRANS-HEADLINE-TEXT     PIC X(100).
+           05  HAM-TRANS-GREETING-TEXT     PIC X(60).
+           05  HAM-TRANS-TEMPLATE-ID       PIC X(10).
