@@ -0,0 +1,13 @@
+      *****************************************************
+      * AUDITREC.CPY
+      *
+      * AUDIT-LOG record - one entry appended per output page
+      * produced by a HAMMER run, so operations can see when
+      * the site was last built without paging a programmer.
+      *
+      * 2026-08-08  RLB  Written for run-history tracking.
+      *****************************************************
+       01  HAM-AUDIT-RECORD.
+           05  HAM-AUDIT-TIMESTAMP         PIC X(26).
+           05  HAM-AUDIT-OUTPUT-FILE       PIC X(40).
+           05  HAM-AUDIT-STATUS            PIC X(08).
