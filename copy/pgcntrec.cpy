@@ -0,0 +1,16 @@
+      *****************************************************
+      * PGCNTREC.CPY
+      *
+      * Record layout for the PAGE-CONTENT driving file.
+      * One record per piece of page copy, tagged with the
+      * template (section) it belongs to and a short tag
+      * (HEADLINE, SUBTEXT, and so on) identifying which
+      * spot on the page it fills.
+      *
+      * 2026-08-08  RLB  Written so marketing can update page
+      *                  copy by editing data, not source.
+      *****************************************************
+       01  HAM-CONTENT-RECORD.
+           05  HAM-CONTENT-TEMPLATE-ID     PIC X(10).
+           05  HAM-CONTENT-TAG             PIC X(10).
+           05  HAM-CONTENT-TEXT            PIC X(200).
