@@ -0,0 +1,20 @@
+      *****************************************************
+      * CHKPTREC.CPY
+      *
+      * CHECKPOINT record - one entry written as each page
+      * finishes, so a restarted run can skip pages already
+      * completed instead of regenerating the whole batch.
+      *
+      * 2026-08-08  RLB  Written for multi-page restartability.
+      * 2026-08-09  RLB  Added HAM-CKPT-RUN-DATE so a checkpoint
+      *                  only counts as "done" for a restart on
+      *                  the same run date - a new nightly cycle
+      *                  no longer inherits the prior night's
+      *                  completions just because the file was
+      *                  never cleared between cycles.
+      *****************************************************
+       01  HAM-CKPT-RECORD.
+           05  HAM-CKPT-OUTPUT-FILE        PIC X(40).
+           05  HAM-CKPT-RUN-DATE           PIC X(08).
+           05  HAM-CKPT-STATUS             PIC X(08).
+           05  HAM-CKPT-TIMESTAMP          PIC X(26).
