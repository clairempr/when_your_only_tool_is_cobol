@@ -0,0 +1,20 @@
+      *****************************************************
+      * PGCTLREC.CPY
+      *
+      * Record layout for the PAGE-CONTROL driving file.
+      * One record per page to be generated on a given run
+      * of HAMMER - the output file name, which template
+      * (section) of PAGE-CONTENT supplies its copy, and
+      * which THEME-FILE entry supplies its look and feel.
+      *
+      * 2026-08-08  RLB  Written for the nightly multi-page
+      *                  site build.
+      * 2026-08-09  RLB  Fields renamed off the HAM- prefix to a
+      *                  copybook-neutral PGCTL- prefix now that
+      *                  this layout is shared with LINKRPT as
+      *                  well as HAMMER.
+      *****************************************************
+       01  PGCTL-RECORD.
+           05  PGCTL-OUTPUT-FILE           PIC X(40).
+           05  PGCTL-TEMPLATE-ID           PIC X(10).
+           05  PGCTL-THEME-NAME            PIC X(10).
