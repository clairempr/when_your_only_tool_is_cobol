@@ -1,103 +1,1207 @@
-      *************************************
-      * hammer.cob
-      *
-      * When your only tool is a hammer...
-      *************************************
-      
-       identification division.
-       program-id. hammer.
-       
-       environment division.
-       
-       input-output section.
-       file-control.           
-           select html-file
-           assign to "hammer.html"
-           organization is line sequential.
-           
-
-       data division.
-       
-       file section.
-       fd html-file.
-       01 html-line				pic x(255).
-       
-       
-       procedure division.
-       
-      * Open html file
-       open output html-file.
-       
-      * Write some html
-       write html-line 			from "<html><head>".
-       
-      * Gotta have some bootstrap
-       perform write-bootstrap-link.
-       
-      * Load Google web fonts
-       perform write-web-fonts.
-       
-      * Write style
-       perform write-style.
-      
-       write html-line 			from "</head>".
-       
-       initialize html-line.
-       string 	"<body>"
-       	"<div class=" quote "container text-center" quote ">"
-       	"<h1 class=" quote "when-your-only" quote ">"
-       	"When your only tool is COBOL, everything looks like a "
-       	"mainframe"
-       	"</h1>"			into html-line.
-       write html-line.
-      
-       initialize html-line.
-       string	"<h1 class=" quote "display-1" quote "> " 
-       	"<span class=" quote "hello-world" quote ">HELLO WORLD</span>"
-        	"</h1></div></body></html>"	into html-line.
-       write html-line. 	
-
-
-      * Close html file
-       close html-file.
-
-       exit program.
-       stop run.
-       
-       
-       write-style.
-           initialize html-line.
-           string "<style>"
-        	   ".hello-world {"
-  		      "font-family: 'VT323', sans-serif;"
-  		      "padding: 5rem 0;"
-		   "}"
-		   ".when-your-only {"
-		      "font-family: 'Cousine', sans-serif;"
-		      "margin: 4rem 0;"
-		   "}"
-		   "</style>"	 
-           					into html-line.	
-           write html-line.
-
-       write-bootstrap-link.
-      * Gotta have some bootstrap
-           initialize html-line.
-           string "<link href=" quote 
-       	   "https://cdn.jsdelivr.net/npm/"	
-                  "bootstrap@5.0.2/dist/css/bootstrap.min.css" quote 
-                  "rel=" quote "stylesheet" quote ">" 
-                  				into html-line.
-           write html-line.
-           
-       write-web-fonts.
-           initialize html-line.
-      	   string "<link href=" quote
-      	          "https://fonts.googleapis.com/css?family="
-		  "VT323|Cousine" quote 
-      	          "rel=" quote "stylesheet" quote 
-      	          "type=" quote "text/css" quote ">"	
-      	          				into html-line.
-      	   write html-line.
-          
-       
+000100******************************************************
+000200* HAMMER.COB
+000300*
+000400* When your only tool is a hammer...
+000500*
+000600* Builds each page listed on the PAGE-CONTROL driving
+000700* file and writes it to its own output file, pulling
+000800* page copy from PAGE-CONTENT.
+000900*
+001000* AUTHOR.     R. BLANCHETTE.
+001100* INSTALLATION. DATA PROCESSING.
+001200* DATE-WRITTEN. 2024-01-15.
+001300* DATE-COMPILED.
+001400*
+001500* MODIFICATION HISTORY
+001600* 2026-08-08  RLB  Page copy (headline/greeting) moved
+001700*                  out to the PAGE-CONTENT driving file
+001800*                  so operations can edit copy without
+001900*                  a recompile.
+002000* 2026-08-08  RLB  Driven by PAGE-CONTROL so one run
+002100*                  builds every page in the nightly
+002200*                  site build instead of one hard-coded
+002300*                  output file.
+002310* 2026-08-09  RLB  Accepts a LANGUAGE-CODE PARM (LINKAGE
+002320*                  SECTION) and looks the headline and
+002330*                  greeting up on TRANSLATIONS-FILE when
+002340*                  it names a language other than English,
+002350*                  so one run localizes the page instead
+002360*                  of a forked copy of the source per site.
+002400******************************************************
+002500
+002600 identification division.
+002700 program-id. hammer.
+002800
+002900 environment division.
+003000
+003100 input-output section.
+003200 file-control.
+003210******************************************************
+003220* PAGECTL, PAGECNT, TRUNCRPT, AUDITLOG, CHKPT, THEME and
+003230* XLATE are DD names - HAMMER.JCL allocates each of
+003240* these ahead of the BUILD step, so a missing/unwritable
+003250* dataset shows up as an allocation failure the JCL can
+003260* test, not just an OPEN failure buried inside the step.
+003270* HTML-FILE stays a DYNAMIC assignment since its name
+003280* changes for every page listed on PAGE-CONTROL-FILE -
+003290* there's no single fixed DD for it to bind to.
+003300******************************************************
+003310     select page-control-file
+003320         assign to pagectl
+003330         organization is line sequential.
+003340
+003350     select page-content-file
+003360         assign to pagecnt
+003370         organization is line sequential.
+004000
+004050******************************************************
+004060* HAM-BUILD-TARGET is PGCTL-OUTPUT-FILE prefixed with
+004070* HAM-BUILD-WEB-ROOT (see 2100-PROCESS-ONE-PAGE) so the
+004080* page actually lands under the site directory ALLOC
+004090* checks/creates in HAMMER.JCL, not wherever the job's
+004095* working directory happens to be.  PUBLISH-IN-FILE reads
+004096* the same path back for 7500-PUBLISH-PAGE.
+004097******************************************************
+004100     select html-file
+004200         assign to dynamic ham-build-target
+004250         organization is line sequential
+004260         file status is ham-html-file-status.
+004270
+004280     select publish-in-file
+004290         assign to dynamic ham-build-target
+004300         organization is line sequential
+004305         file status is ham-publish-in-file-status.
+004310
+004320     select publish-out-file
+004330         assign to dynamic ham-publish-target
+004340         organization is line sequential
+004345         file status is ham-publish-out-file-status.
+004350
+004360     select trunc-audit-file
+004370         assign to truncrpt
+004380         organization is line sequential.
+
+004381     select audit-log-file
+004382         assign to auditlog
+004383         organization is line sequential
+004384         file status is ham-audit-file-status.
+
+004385     select checkpoint-file
+004386         assign to chkpt
+004387         organization is line sequential
+004388         file status is ham-ckpt-file-status.
+
+004390     select theme-file
+004391         assign to theme
+004392         organization is line sequential.
+
+004394     select translations-file
+004395         assign to xlate
+004396         organization is line sequential.
+004400
+004500
+004600 data division.
+004700
+004800 file section.
+004900 fd  page-control-file.
+005000     copy "pgctlrec.cpy".
+005100
+005200 fd  page-content-file.
+005300     copy "pgcntrec.cpy".
+005400
+005500 fd  html-file.
+005600 01  html-line                      pic x(255).
+005700
+005710 fd  publish-in-file.
+005720 01  ham-publish-in-line            pic x(255).
+005730
+005740 fd  publish-out-file.
+005745 01  ham-publish-out-line           pic x(255).
+
+005750 fd  trunc-audit-file.
+005760 01  ham-trunc-audit-record.
+005770     05  ham-trunc-audit-para       pic x(30).
+005780     05  filler                     pic x(02).
+005785     05  ham-trunc-audit-truelen    pic 9(05).
+005787     05  filler                     pic x(02).
+005790     05  ham-trunc-audit-image      pic x(500).
+005800
+005810 fd  audit-log-file.
+005820     copy "auditrec.cpy".
+005830
+005840 fd  checkpoint-file.
+005850     copy "chkptrec.cpy".
+005860
+
+005861 fd  theme-file.
+005862     copy "themerec.cpy".
+005863
+005864 fd  translations-file.
+005865     copy "transrec.cpy".
+005866
+005900 working-storage section.
+006000 01  ham-output-filename            pic x(40).
+006005 01  ham-build-web-root             pic x(40)
+006006             value "/dp/hammer/".
+006007 01  ham-build-target               pic x(80).
+006010
+006020 01  ham-line-buffer                pic x(500).
+006030 01  ham-line-ptr                   pic 9(04) comp.
+006040 01  ham-current-para               pic x(30).
+006041 01  ham-audit-file-status          pic x(02).
+006042
+006042 01  ham-html-file-status           pic x(02).
+006042 01  ham-page-result                pic x(07) value spaces.
+006042 01  ham-batch-failed-sw            pic x(01) value "N".
+006042     88 ham-batch-failed           value "Y".
+
+006043 01  ham-publish-web-root           pic x(40)
+006044             value "/var/www/html/".
+006045 01  ham-publish-target             pic x(80).
+006045 01  ham-publish-in-file-status     pic x(02).
+006045 01  ham-publish-out-file-status    pic x(02).
+006046 01  ham-publish-eof-sw             pic x(01) value "N".
+006047     88 ham-publish-eof            value "Y".
+006048******************************************************
+006048* HAM-PUBLISH-IN/OUT-OPENED-SW remember whether each open
+006048* actually succeeded, since 7510-COPY-PUBLISH-LINE's reads
+006048* leave HAM-PUBLISH-IN-FILE-STATUS on "10" (end of file) by
+006048* the time 7500-PUBLISH-PAGE is ready to close - closing has
+006048* to go by these switches, not by re-testing a status field
+006048* the read loop already overwrote.
+006048******************************************************
+006048 01  ham-publish-in-opened-sw       pic x(01) value "N".
+006048     88 ham-publish-in-opened       value "Y".
+006048 01  ham-publish-out-opened-sw      pic x(01) value "N".
+006048     88 ham-publish-out-opened      value "Y".
+006048
+006047 01  ham-ckpt-file-status           pic x(02).
+006048
+006049 01  ham-ckpt-table.
+006049     05  ham-ckpt-done-count        pic 9(04) comp value zero.
+006049     05  ham-ckpt-done-entry occurs 50 times
+006049                 indexed by ham-ckpt-idx.
+006049         10  ham-ckpt-done-file     pic x(40).
+006049
+006049 01  ham-ckpt-found-sw              pic x(01).
+006049     88 ham-ckpt-found             value "Y".
+006050
+006060 01  ham-system-date.
+006070     05  ham-sd-yyyy                pic 9(04).
+006080     05  ham-sd-mm                  pic 9(02).
+006090     05  ham-sd-dd                  pic 9(02).
+006095
+006096******************************************************
+006097* HAM-RUN-DATE is today's date, YYYYMMDD, set once at
+006098* start-up.  A checkpoint record only counts as "done"
+006099* on 2200-CHECK-CHECKPOINT when it was written on this
+006100* same run date - see 1200-LOAD-CHECKPOINTS - so a
+006101* restart of tonight's cycle still skips tonight's
+006102* completed pages, but tomorrow's cycle does not inherit
+006103* them just because CHECKPOINT-FILE was never cleared.
+006104******************************************************
+006105 01  ham-run-date                   pic x(08).
+006100
+006110 01  ham-system-time.
+006120     05  ham-st-hh                  pic 9(02).
+006130     05  ham-st-mm                  pic 9(02).
+006140     05  ham-st-ss                  pic 9(02).
+006150     05  ham-st-hs                  pic 9(02).
+006100
+006200 01  ham-switches.
+006300     05  ham-content-eof-sw         pic x(01) value "N".
+006400         88 ham-content-eof         value "Y".
+006500     05  ham-control-eof-sw         pic x(01) value "N".
+006600         88 ham-control-eof         value "Y".
+006650     05  ham-theme-eof-sw           pic x(01) value "N".
+006660         88 ham-theme-eof           value "Y".
+006700
+006800 01  ham-current-page.
+006900     05  ham-current-template-id   pic x(10).
+007000     05  ham-current-theme-name    pic x(10).
+007100
+007200 01  ham-content-table.
+007300     05  ham-content-count          pic 9(04) comp value zero.
+007400     05  ham-content-entry occurs 20 times
+007500                 indexed by ham-content-idx.
+007600         10  ham-ct-template-id     pic x(10).
+007700         10  ham-ct-tag             pic x(10).
+007800         10  ham-ct-text            pic x(200).
+007900         10  ham-ct-len             pic 9(04) comp.
+008000
+008100 01  ham-lookup-area.
+008200     05  ham-lookup-template-id     pic x(10).
+008300     05  ham-lookup-tag             pic x(10).
+008400     05  ham-lookup-text            pic x(200).
+008500     05  ham-lookup-len             pic 9(04) comp.
+008600     05  ham-found-sw               pic x(01).
+008700         88 ham-found                value "Y".
+008800
+008900 01  ham-scan-pos                   pic 9(04) comp.
+008910
+008920 01  ham-theme-table.
+008930     05  ham-theme-count            pic 9(04) comp value zero.
+008940     05  ham-theme-entry occurs 10 times
+008950                 indexed by ham-theme-idx.
+008960         10  ham-tt-name                  pic x(10).
+008970         10  ham-tt-hello-font            pic x(30).
+008980         10  ham-tt-hello-font-len        pic 9(04) comp.
+008990         10  ham-tt-hello-padding         pic x(20).
+009000         10  ham-tt-hello-padding-len     pic 9(04) comp.
+009010         10  ham-tt-only-font             pic x(30).
+009020         10  ham-tt-only-font-len         pic 9(04) comp.
+009030         10  ham-tt-only-margin           pic x(20).
+009040         10  ham-tt-only-margin-len       pic 9(04) comp.
+009050
+009060 01  ham-theme-lookup-area.
+009070     05  ham-theme-lookup-name             pic x(10).
+009080     05  ham-theme-lookup-hello-font       pic x(30).
+009090     05  ham-theme-lookup-hello-font-len   pic 9(04) comp.
+009100     05  ham-theme-lookup-hello-padding    pic x(20).
+009110     05  ham-theme-lookup-hello-padding-len
+009120                                           pic 9(04) comp.
+009130     05  ham-theme-lookup-only-font        pic x(30).
+009140     05  ham-theme-lookup-only-font-len    pic 9(04) comp.
+009150     05  ham-theme-lookup-only-margin      pic x(20).
+009160     05  ham-theme-lookup-only-margin-len  pic 9(04) comp.
+009170     05  ham-theme-found-sw                pic x(01).
+009180         88 ham-theme-found               value "Y".
+009190
+009200 01  ham-trim-work                  pic x(30).
+009210 01  ham-trim-len                   pic 9(04) comp.
+009220
+009230 01  ham-wide-trim-work             pic x(100).
+009240 01  ham-wide-trim-len              pic 9(04) comp.
+009250
+009260 01  ham-trans-eof-sw               pic x(01) value "N".
+009270     88 ham-trans-eof              value "Y".
+009280
+009290 01  ham-effective-language         pic x(02).
+009300
+009310 01  ham-translation-table.
+009320     05  ham-trans-count            pic 9(04) comp value zero.
+009330     05  ham-trans-entry occurs 20 times
+009340                 indexed by ham-trans-idx.
+009350         10  ham-tr-lang-code       pic x(02).
+009360         10  ham-tr-headline        pic x(100).
+009370         10  ham-tr-headline-len    pic 9(04) comp.
+009380         10  ham-tr-greeting        pic x(60).
+009390         10  ham-tr-greeting-len    pic 9(04) comp.
+009395         10  ham-tr-template-id     pic x(10).
+009400
+009410 01  ham-active-trans-sw            pic x(01) value "N".
+009420     88 ham-active-trans-found     value "Y".
+009430 01  ham-active-headline            pic x(100).
+009440 01  ham-active-headline-len        pic 9(04) comp.
+009450 01  ham-active-greeting            pic x(60).
+009460 01  ham-active-greeting-len        pic 9(04) comp.
+009470
+009100
+009480 linkage section.
+009485******************************************************
+009486* PARM= is passed to a batch main program as a halfword
+009487* binary length ahead of the text - HAM-PARM-LEN picks
+009488* that up so HAM-LANGUAGE-PARM lines up on the actual
+009489* parameter text instead of the length prefix.
+009490******************************************************
+009491 01  ham-parm-area.
+009492     05  ham-parm-len               pic s9(04) comp.
+009493     05  ham-language-parm          pic x(02).
+009500
+009200 procedure division using ham-parm-area.
+009300
+009400 0000-mainline.
+009500     perform 1000-initialize
+009600         thru 1000-exit.
+009700
+009800     perform 2000-process-pages
+009900         thru 2000-exit.
+010000
+010100     perform 9000-terminate
+010200         thru 9000-exit.
+010300
+010400     stop run.
+010500
+010600******************************************************
+010700* 1000-INITIALIZE
+010800*
+010900* Load the page copy from PAGE-CONTENT-FILE into a
+011000* table so the body-building paragraphs can look text
+011100* up by template and tag instead of carrying it as
+011200* literals, and open the PAGE-CONTROL driving file that
+011300* lists the pages this run is to build.
+011400******************************************************
+011500 1000-initialize.
+011510     accept ham-run-date from date yyyymmdd.
+011520
+011600     open input page-content-file.
+011700
+011800     perform 1100-load-content
+011900         thru 1100-exit
+012000         until ham-content-eof.
+012100
+012200     close page-content-file.
+
+012210     open input theme-file.
+
+012220     perform 1170-load-themes
+012230         thru 1170-exit
+012240         until ham-theme-eof.
+
+012250     close theme-file.
+012300
+012310     if ham-language-parm = spaces
+012315        or ham-language-parm = low-values
+012320         move "EN" to ham-effective-language
+012330     else
+012340         move ham-language-parm to ham-effective-language
+012350     end-if.
+012360
+012370     open input translations-file.
+012380
+012390     perform 1300-load-translations
+012400         thru 1300-exit
+012410         until ham-trans-eof.
+012420
+012430     close translations-file.
+012440
+012471     open input page-control-file.
+012472
+012473     open output trunc-audit-file.
+012474
+012480     open extend audit-log-file.
+012481     if ham-audit-file-status = "35"
+012482         open output audit-log-file
+012483     end-if.
+012484
+012485     open input checkpoint-file.
+012486     if ham-ckpt-file-status = "00"
+012487         perform 1200-load-checkpoints
+012488             thru 1200-exit
+012489             until ham-ckpt-file-status not = "00"
+012490         close checkpoint-file
+012491     end-if.
+012492
+012493     open extend checkpoint-file.
+012494     if ham-ckpt-file-status = "35"
+012495         open output checkpoint-file
+012496     end-if.
+012500
+012600 1000-exit.
+012700     exit.
+012800
+012900 1100-load-content.
+013000     read page-content-file
+013100         at end
+013200             move "Y" to ham-content-eof-sw
+013300         not at end
+013400             add 1 to ham-content-count
+013500             set ham-content-idx to ham-content-count
+013600             move ham-content-template-id
+013700                 to ham-ct-template-id (ham-content-idx)
+013800             move ham-content-tag
+013900                 to ham-ct-tag (ham-content-idx)
+014000             move ham-content-text
+014100                 to ham-ct-text (ham-content-idx)
+014200             perform 1150-trim-length
+014300                 thru 1150-exit
+014400             move ham-scan-pos
+014500                 to ham-ct-len (ham-content-idx)
+014600     end-read.
+014700
+014800 1100-exit.
+014900     exit.
+015000
+
+015010******************************************************
+015020* 1170-LOAD-THEMES
+015030*
+015040* Loads THEME-FILE into a table so 6000-WRITE-STYLE can
+015050* look a page's theme up by name instead of carrying the
+015060* font, padding and margin values as literals.
+015070******************************************************
+015080 1170-load-themes.
+015090     read theme-file
+015100         at end
+015110             move "Y" to ham-theme-eof-sw
+015120         not at end
+015130             add 1 to ham-theme-count
+015140             set ham-theme-idx to ham-theme-count
+015150             move ham-theme-name to ham-tt-name (ham-theme-idx)
+015160
+015170             move ham-theme-hello-font to ham-trim-work
+015180             perform 1180-trim-field thru 1180-exit
+015190             move ham-theme-hello-font
+015200                 to ham-tt-hello-font (ham-theme-idx)
+015210             move ham-trim-len
+015220                 to ham-tt-hello-font-len (ham-theme-idx)
+015230
+015240             move ham-theme-hello-padding to ham-trim-work
+015250             perform 1180-trim-field thru 1180-exit
+015260             move ham-theme-hello-padding
+015270                 to ham-tt-hello-padding (ham-theme-idx)
+015280             move ham-trim-len
+015290                 to ham-tt-hello-padding-len (ham-theme-idx)
+015300
+015310             move ham-theme-only-font to ham-trim-work
+015320             perform 1180-trim-field thru 1180-exit
+015330             move ham-theme-only-font
+015340                 to ham-tt-only-font (ham-theme-idx)
+015350             move ham-trim-len
+015360                 to ham-tt-only-font-len (ham-theme-idx)
+015370
+015380             move ham-theme-only-margin to ham-trim-work
+015390             perform 1180-trim-field thru 1180-exit
+015400             move ham-theme-only-margin
+015410                 to ham-tt-only-margin (ham-theme-idx)
+015420             move ham-trim-len
+015430                 to ham-tt-only-margin-len (ham-theme-idx)
+015440     end-read.
+015450
+015460 1170-exit.
+015470     exit.
+015480
+015490******************************************************
+015500* 1180-TRIM-FIELD
+015510*
+015520* Scans HAM-TRIM-WORK backward from its declared width to
+015530* find the last non-blank character, the same way
+015540* 1150-TRIM-LENGTH does for page copy, but generic enough
+015550* to reuse for each of the theme record's four text
+015560* fields.
+015570******************************************************
+015580 1180-trim-field.
+015590     perform 1190-trim-scan-back
+015600         thru 1190-exit
+015610         varying ham-trim-len from 30 by -1
+015620         until ham-trim-len = 0
+015630            or ham-trim-work (ham-trim-len:1) not = space.
+015640
+015650 1180-exit.
+015660     exit.
+015670
+015680 1190-trim-scan-back.
+015690     continue.
+015700
+015710 1190-exit.
+015720     exit.
+015730
+
+015731******************************************************
+015732* 1300-LOAD-TRANSLATIONS
+015733*
+015734* Loads TRANSLATIONS-FILE into a table so 1400-SELECT-
+015735* TRANSLATION can look the run's LANGUAGE-CODE PARM up by
+015736* code instead of the headline/greeting text being carried
+015737* as literals or forked per-language source copies.
+015738******************************************************
+015739 1300-load-translations.
+015740     read translations-file
+015741         at end
+015742             move "Y" to ham-trans-eof-sw
+015743         not at end
+015744             add 1 to ham-trans-count
+015745             set ham-trans-idx to ham-trans-count
+015746             move ham-trans-lang-code
+015747                 to ham-tr-lang-code (ham-trans-idx)
+015748
+015749             move ham-trans-headline-text to ham-wide-trim-work
+015750             perform 1350-trim-wide-field thru 1350-exit
+015750             move ham-trans-headline-text
+015751                 to ham-tr-headline (ham-trans-idx)
+015752             move ham-wide-trim-len
+015753                 to ham-tr-headline-len (ham-trans-idx)
+015754
+015755             move ham-trans-greeting-text to ham-wide-trim-work
+015756             perform 1350-trim-wide-field thru 1350-exit
+015756             move ham-trans-greeting-text
+015757                 to ham-tr-greeting (ham-trans-idx)
+015758             move ham-wide-trim-len
+015759                 to ham-tr-greeting-len (ham-trans-idx)
+015759             move ham-trans-template-id
+015759                 to ham-tr-template-id (ham-trans-idx)
+015760     end-read.
+015761
+015762 1300-exit.
+015763     exit.
+015764
+015765******************************************************
+015766* 1350-TRIM-WIDE-FIELD
+015767*
+015768* Same backward non-blank scan as 1180-TRIM-FIELD, sized
+015769* for the wider TRANSLATIONS text fields (headline up to
+015770* 100 bytes, greeting up to 60 - both fit the 100-byte
+015771* work area with trailing spaces).
+015772******************************************************
+015773 1350-trim-wide-field.
+015774     perform 1360-trim-wide-scan-back
+015775         thru 1360-exit
+015776         varying ham-wide-trim-len from 100 by -1
+015777         until ham-wide-trim-len = 0
+015778            or ham-wide-trim-work (ham-wide-trim-len:1)
+015779                                                     not = space.
+015779
+015780 1350-exit.
+015781     exit.
+015782
+015783 1360-trim-wide-scan-back.
+015784     continue.
+015785
+015786 1360-exit.
+015787     exit.
+015788
+015789******************************************************
+015790* 1400-SELECT-TRANSLATION
+015791*
+015792* Picks the active translation, if any, for the current
+015793* page's template and the run's effective language out of
+015794* the table loaded from TRANSLATIONS-FILE.  Called from
+015795* 3000-BUILD-PAGE for every page, not just once at start-
+015796* up, since different templates on the same PAGE-CONTROL
+015797* run can carry different localized copy.  A TRANSLATIONS-
+015798* FILE entry with a blank template id matches every
+015799* template.  When the run is English (the default, and
+015800* the language PAGE-CONTENT is already written in) or no
+015801* matching entry exists, HAM-ACTIVE-TRANS-SW is left "N"
+015802* and 3000-BUILD-PAGE falls back to the PAGE-CONTENT copy
+015803* as before.
+015804******************************************************
+015800 1400-select-translation.
+015801     move "N" to ham-active-trans-sw.
+015802     move spaces to ham-active-headline.
+015803     move spaces to ham-active-greeting.
+015804     move zero to ham-active-headline-len.
+015805     move zero to ham-active-greeting-len.
+015806
+015807     if ham-effective-language not = "EN"
+015808         perform 1410-search-translation
+015809             thru 1410-exit
+015810             varying ham-trans-idx from 1 by 1
+015811             until ham-trans-idx > ham-trans-count
+015812                or ham-active-trans-found
+015813         if not ham-active-trans-found
+015813             perform 1415-search-translation-default
+015813                 thru 1415-exit
+015813                 varying ham-trans-idx from 1 by 1
+015813                 until ham-trans-idx > ham-trans-count
+015813                    or ham-active-trans-found
+015813         end-if
+015814     end-if.
+015815
+015816 1400-exit.
+015817     exit.
+015818
+015819******************************************************
+015819* 1410-SEARCH-TRANSLATION looks for an entry naming this
+015819* page's own template id.  1400-SELECT-TRANSLATION only
+015819* falls back to 1415-SEARCH-TRANSLATION-DEFAULT's blank-
+015819* template wildcard entry when no template-specific entry
+015819* is found, so a template-specific entry always wins over
+015819* a wildcard one regardless of which is listed first on
+015819* TRANSLATIONS-FILE.
+015819******************************************************
+015820 1410-search-translation.
+015821     if ham-tr-lang-code (ham-trans-idx) = ham-effective-language
+015821        and ham-tr-template-id (ham-trans-idx)
+015821                             = ham-current-template-id
+015822         move ham-tr-headline (ham-trans-idx)
+015823             to ham-active-headline
+015824         move ham-tr-headline-len (ham-trans-idx)
+015825             to ham-active-headline-len
+015826         move ham-tr-greeting (ham-trans-idx)
+015827             to ham-active-greeting
+015828         move ham-tr-greeting-len (ham-trans-idx)
+015829             to ham-active-greeting-len
+015830         move "Y" to ham-active-trans-sw
+015831     end-if.
+015832
+015833 1410-exit.
+015834     exit.
+015835
+015836 1415-search-translation-default.
+015837     if ham-tr-lang-code (ham-trans-idx) = ham-effective-language
+015838        and ham-tr-template-id (ham-trans-idx) = spaces
+015839         move ham-tr-headline (ham-trans-idx)
+015840             to ham-active-headline
+015841         move ham-tr-headline-len (ham-trans-idx)
+015842             to ham-active-headline-len
+015843         move ham-tr-greeting (ham-trans-idx)
+015844             to ham-active-greeting
+015845         move ham-tr-greeting-len (ham-trans-idx)
+015846             to ham-active-greeting-len
+015847         move "Y" to ham-active-trans-sw
+015848     end-if.
+015849
+015850 1415-exit.
+015851     exit.
+015831
+
+015840******************************************************
+015850* 1200-LOAD-CHECKPOINTS
+015860*
+015870* Reads the checkpoint records left by a prior run of
+015880* this job into a table, so a restarted run can tell
+015890* which pages are already done and skip rebuilding them.
+015900* Only records stamped with today's HAM-RUN-DATE are kept -
+015910* a page checkpointed on an earlier run date belongs to a
+015920* prior nightly cycle and is rebuilt as normal rather than
+015930* skipped, even though CHECKPOINT-FILE itself is never
+015940* cleared between cycles.
+015950******************************************************
+015960 1200-load-checkpoints.
+015970     read checkpoint-file
+015980         at end
+015990             continue
+016000         not at end
+016010             if ham-ckpt-run-date = ham-run-date
+016020                 add 1 to ham-ckpt-done-count
+016030                 set ham-ckpt-idx to ham-ckpt-done-count
+016040                 move ham-ckpt-output-file
+016050                     to ham-ckpt-done-file (ham-ckpt-idx)
+016060             end-if
+016070     end-read.
+016080
+016090 1200-exit.
+016100     exit.
+016110
+016120******************************************************
+016130* 1150-TRIM-LENGTH
+016140*
+016150* Scans HAM-CONTENT-TEXT backward from its declared
+016160* width to find the last non-blank character, so the
+016170* STRING statements that use this text don't carry a
+016180* field's worth of trailing spaces into the html line.
+016190******************************************************
+016200 1150-trim-length.
+016210     perform 1160-scan-back
+016220         thru 1160-exit
+016230         varying ham-scan-pos from 200 by -1
+016240         until ham-scan-pos = 0
+016250            or ham-content-text (ham-scan-pos:1) not = space.
+016260
+016270 1150-exit.
+016280     exit.
+016290
+016900 1160-scan-back.
+017000     continue.
+017100
+017200 1160-exit.
+017300     exit.
+017400
+017500******************************************************
+017600* 2000-PROCESS-PAGES
+017700*
+017800* Loops over every record on PAGE-CONTROL-FILE, building
+017900* one output page per record, instead of the program
+018000* only ever producing a single hard-coded output file.
+018100******************************************************
+018200 2000-process-pages.
+018300     perform 2100-process-one-page
+018400         thru 2100-exit
+018500         until ham-control-eof.
+018600
+018700 2000-exit.
+018800     exit.
+018900
+019000 2100-process-one-page.
+019100     read page-control-file
+019200         at end
+019300             move "Y" to ham-control-eof-sw
+019400         not at end
+019500             move pgctl-output-file
+019600                 to ham-output-filename
+019610             move spaces to ham-build-target
+019620             string ham-build-web-root delimited by space
+019630                 ham-output-filename delimited by space
+019640                                         into ham-build-target
+019700             move pgctl-template-id
+019800                 to ham-current-template-id
+019900             move pgctl-theme-name
+020000                 to ham-current-theme-name
+020050             perform 2200-check-checkpoint
+020060                 thru 2200-exit
+020070             if not ham-ckpt-found
+020080                 perform 3000-build-page
+020090                     thru 3000-exit
+020100             end-if
+020300     end-read.
+020400
+020500 2100-exit.
+020600     exit.
+020700
+020710******************************************************
+020720* 2200-CHECK-CHECKPOINT
+020730*
+020740* Looks HAM-OUTPUT-FILENAME up in the checkpoint table
+020750* loaded at start-up.  If it's there, a prior run already
+020760* finished this page, so a restart can skip rebuilding it.
+020770******************************************************
+020780 2200-check-checkpoint.
+020790     move "N" to ham-ckpt-found-sw.
+020791
+020792     perform 2210-search-checkpoint
+020793         thru 2210-exit
+020794         varying ham-ckpt-idx from 1 by 1
+020795         until ham-ckpt-idx > ham-ckpt-done-count
+020796            or ham-ckpt-found.
+020797
+020798 2200-exit.
+020799     exit.
+020800
+020810 2210-search-checkpoint.
+020820     if ham-ckpt-done-file (ham-ckpt-idx) = ham-output-filename
+020830         move "Y" to ham-ckpt-found-sw
+020840     end-if.
+020850
+020860 2210-exit.
+020870     exit.
+020800
+020800******************************************************
+020900* 3000-BUILD-PAGE
+021000*
+021100* Writes the html head and body for the current control
+021200* record's output file, pulling the headline and
+021300* greeting text out of the content table for the
+021400* page's template.
+021500******************************************************
+021600 3000-build-page.
+021610     move spaces to ham-page-result.
+021620     perform 1400-select-translation
+021630         thru 1400-exit.
+021700     open output html-file.
+021710
+021720     if ham-html-file-status not = "00"
+021730         move "FAILURE" to ham-page-result
+021740         move "Y" to ham-batch-failed-sw
+021750     else
+021900         write html-line from "<html><head>"
+022000
+022100         perform 4000-write-bootstrap-link
+022200             thru 4000-exit
+022300
+022400         perform 5000-write-web-fonts
+022500             thru 5000-exit
+022600
+022700         perform 6000-write-style
+022800             thru 6000-exit
+022900
+023000         write html-line from "</head>"
+023100
+023200         move ham-current-template-id to ham-lookup-template-id
+023300         move "HEADLINE" to ham-lookup-tag
+023400         perform 3900-lookup-content
+023500             thru 3900-exit
+023510
+023520         if ham-active-trans-found
+023530             move ham-active-headline to ham-lookup-text
+023540             move ham-active-headline-len to ham-lookup-len
+023550         end-if
+023600
+023700         move "3000-BUILD-PAGE-BODY" to ham-current-para
+023710         move 1 to ham-line-ptr
+023720         move spaces to ham-line-buffer
+023800         string "<body>"
+023900             "<div class=" quote "container text-center" quote ">"
+024000             "<h1 class=" quote "when-your-only" quote ">"
+024100             ham-lookup-text (1:ham-lookup-len)
+024200             "</h1>"
+024210                 into ham-line-buffer
+024220                 with pointer ham-line-ptr
+024230         perform 8900-finish-line
+024240             thru 8900-exit
+024400
+024500         move ham-current-template-id to ham-lookup-template-id
+024600         move "GREETING" to ham-lookup-tag
+024700         perform 3900-lookup-content
+024800             thru 3900-exit
+024810
+024820         if ham-active-trans-found
+024830             move ham-active-greeting to ham-lookup-text
+024840             move ham-active-greeting-len to ham-lookup-len
+024850         end-if
+024900
+025000         move "3000-BUILD-PAGE-GREETING" to ham-current-para
+025010         move 1 to ham-line-ptr
+025020         move spaces to ham-line-buffer
+025100         string "<h1 class=" quote "display-1" quote "> "
+025200             "<span class=" quote "hello-world" quote ">"
+025300             ham-lookup-text (1:ham-lookup-len)
+025400             "</span></h1></div></body></html>"
+025410                 into ham-line-buffer
+025420                 with pointer ham-line-ptr
+025430         perform 8900-finish-line
+025440             thru 8900-exit
+025700
+025800         close html-file
+025810         move "SUCCESS" to ham-page-result
+025820     end-if.
+025850
+025855     if ham-page-result = "SUCCESS"
+025858         perform 7500-publish-page
+025859             thru 7500-exit
+025860     end-if.
+025870
+025880     perform 7000-write-audit-log
+025881         thru 7000-exit.
+025890
+025893     if ham-page-result = "SUCCESS"
+025895         perform 8000-write-checkpoint
+025896             thru 8000-exit
+025897     end-if.
+025900
+026000 3000-exit.
+026100     exit.
+026200
+026300******************************************************
+026400* 3900-LOOKUP-CONTENT
+026500*
+026600* Searches the in-memory content table for the entry
+026700* matching HAM-LOOKUP-TEMPLATE-ID and HAM-LOOKUP-TAG and
+026800* returns its text in HAM-LOOKUP-TEXT.
+026900******************************************************
+027000 3900-lookup-content.
+027100     move "N" to ham-found-sw.
+027200     move spaces to ham-lookup-text.
+027300     move zero to ham-lookup-len.
+027400
+027500     perform 3910-search-content
+027600         thru 3910-exit
+027700         varying ham-content-idx from 1 by 1
+027800         until ham-content-idx > ham-content-count
+027900            or ham-found.
+028000
+028100     if ham-lookup-len = zero
+028200         move 1 to ham-lookup-len
+028300     end-if.
+028400
+028500 3900-exit.
+028600     exit.
+028700
+028800 3910-search-content.
+028810     if ham-ct-template-id (ham-content-idx)
+028820             = ham-lookup-template-id
+028900        and ham-ct-tag (ham-content-idx) = ham-lookup-tag
+029100         move ham-ct-text (ham-content-idx)
+029200             to ham-lookup-text
+029300         move ham-ct-len (ham-content-idx)
+029400             to ham-lookup-len
+029500         move "Y" to ham-found-sw
+029600     end-if.
+029700
+029800 3910-exit.
+029900     exit.
+030000
+
+029910******************************************************
+029920* 3950-LOOKUP-THEME
+029930*
+029940* Looks the current page's theme up in the table loaded
+029950* from THEME-FILE by HAM-CURRENT-THEME-NAME, falling
+029960* back to the "DEFAULT" theme when PAGE-CONTROL left the
+029970* theme name blank.
+029980******************************************************
+029990 3950-lookup-theme.
+030000     move "N" to ham-theme-found-sw.
+030005     move spaces to ham-theme-lookup-hello-font.
+030006     move spaces to ham-theme-lookup-hello-padding.
+030007     move spaces to ham-theme-lookup-only-font.
+030008     move spaces to ham-theme-lookup-only-margin.
+030009     move zero to ham-theme-lookup-hello-font-len.
+030009     move zero to ham-theme-lookup-hello-padding-len.
+030009     move zero to ham-theme-lookup-only-font-len.
+030009     move zero to ham-theme-lookup-only-margin-len.
+030020     move ham-current-theme-name to ham-theme-lookup-name.
+030030     if ham-theme-lookup-name = spaces
+030040         move "DEFAULT" to ham-theme-lookup-name
+030050     end-if.
+030060
+030070     perform 3960-search-theme
+030080         thru 3960-exit
+030090         varying ham-theme-idx from 1 by 1
+030100         until ham-theme-idx > ham-theme-count
+030110            or ham-theme-found.
+030120
+030130     if ham-theme-lookup-hello-font-len = zero
+030140         move 1 to ham-theme-lookup-hello-font-len
+030150     end-if.
+030160     if ham-theme-lookup-hello-padding-len = zero
+030170         move 1 to ham-theme-lookup-hello-padding-len
+030180     end-if.
+030190     if ham-theme-lookup-only-font-len = zero
+030200         move 1 to ham-theme-lookup-only-font-len
+030210     end-if.
+030220     if ham-theme-lookup-only-margin-len = zero
+030230         move 1 to ham-theme-lookup-only-margin-len
+030240     end-if.
+030250
+030260 3950-exit.
+030270     exit.
+030280
+030290 3960-search-theme.
+030300     if ham-tt-name (ham-theme-idx) = ham-theme-lookup-name
+030310         move ham-tt-hello-font (ham-theme-idx)
+030320             to ham-theme-lookup-hello-font
+030330         move ham-tt-hello-font-len (ham-theme-idx)
+030340             to ham-theme-lookup-hello-font-len
+030350         move ham-tt-hello-padding (ham-theme-idx)
+030360             to ham-theme-lookup-hello-padding
+030370         move ham-tt-hello-padding-len (ham-theme-idx)
+030380             to ham-theme-lookup-hello-padding-len
+030390         move ham-tt-only-font (ham-theme-idx)
+030400             to ham-theme-lookup-only-font
+030410         move ham-tt-only-font-len (ham-theme-idx)
+030420             to ham-theme-lookup-only-font-len
+030430         move ham-tt-only-margin (ham-theme-idx)
+030440             to ham-theme-lookup-only-margin
+030450         move ham-tt-only-margin-len (ham-theme-idx)
+030460             to ham-theme-lookup-only-margin-len
+030470         move "Y" to ham-theme-found-sw
+030480     end-if.
+030490
+030500 3960-exit.
+030510     exit.
+030520
+
+030100******************************************************
+030200* 4000-WRITE-BOOTSTRAP-LINK
+030300******************************************************
+030400 4000-write-bootstrap-link.
+030410     move "4000-WRITE-BOOTSTRAP-LINK" to ham-current-para.
+030420     move 1 to ham-line-ptr.
+030430     move spaces to ham-line-buffer.
+030600     string "<link href=" quote
+030700         "https://cdn.jsdelivr.net/npm/"
+030800         "bootstrap@5.0.2/dist/css/bootstrap.min.css" quote
+030900         "rel=" quote "stylesheet" quote ">"
+031010             into ham-line-buffer
+031020             with pointer ham-line-ptr.
+031030     perform 8900-finish-line
+031040         thru 8900-exit.
+031200
+031300 4000-exit.
+031400     exit.
+031500
+031600******************************************************
+031700* 5000-WRITE-WEB-FONTS
+031800******************************************************
+031900 5000-write-web-fonts.
+031910     move "5000-WRITE-WEB-FONTS" to ham-current-para.
+031920     move 1 to ham-line-ptr.
+031930     move spaces to ham-line-buffer.
+032100     string "<link href=" quote
+032200         "https://fonts.googleapis.com/css?family="
+032300         "VT323|Cousine" quote
+032400         "rel=" quote "stylesheet" quote
+032500         "type=" quote "text/css" quote ">"
+032610             into ham-line-buffer
+032620             with pointer ham-line-ptr.
+032630     perform 8900-finish-line
+032640         thru 8900-exit.
+032800
+032900 5000-exit.
+033000     exit.
+033100
+033200******************************************************
+033300* 6000-WRITE-STYLE
+033400******************************************************
+033500 6000-write-style.
+033510     move "6000-WRITE-STYLE" to ham-current-para.
+
+033511     perform 3950-lookup-theme
+033512         thru 3950-exit.
+
+033520     move 1 to ham-line-ptr.
+033530     move spaces to ham-line-buffer.
+033700     string "<style>"
+033800         ".hello-world {"
+033900             "font-family: "
+033910             ham-theme-lookup-hello-font
+033920                 (1:ham-theme-lookup-hello-font-len)
+033930             ";"
+034000             "padding: "
+034010             ham-theme-lookup-hello-padding
+034020                 (1:ham-theme-lookup-hello-padding-len)
+034030             ";"
+034100         "}"
+034200         ".when-your-only {"
+034300             "font-family: "
+034310             ham-theme-lookup-only-font
+034320                 (1:ham-theme-lookup-only-font-len)
+034330             ";"
+034400             "margin: "
+034410             ham-theme-lookup-only-margin
+034420                 (1:ham-theme-lookup-only-margin-len)
+034430             ";"
+034500         "}"
+034600         "</style>"
+034710             into ham-line-buffer
+034720             with pointer ham-line-ptr.
+034730     perform 8900-finish-line
+034740         thru 8900-exit.
+034900
+035000 6000-exit.
+035100     exit.
+035200
+034810******************************************************
+034820* 7000-WRITE-AUDIT-LOG
+034830*
+034840* Appends one AUDIT-LOG-FILE record for the page just
+034850* closed, so operations can see when the site was last
+034860* built without digging through job logs.
+034870******************************************************
+034880 7000-write-audit-log.
+034881     accept ham-system-date from date yyyymmdd.
+034882     accept ham-system-time from time.
+034883
+034884     move spaces to ham-audit-record.
+034885     string ham-sd-yyyy "-" ham-sd-mm "-" ham-sd-dd " "
+034886         ham-st-hh ":" ham-st-mm ":" ham-st-ss
+034887                                 into ham-audit-timestamp.
+034888     move ham-output-filename to ham-audit-output-file.
+034889     move ham-page-result to ham-audit-status.
+034890
+034891     write ham-audit-record.
+034892
+034893 7000-exit.
+034894     exit.
+034900
+034801******************************************************
+034802* 7500-PUBLISH-PAGE
+034803*
+034804* Pushes the page just closed out to the web-facing
+034805* location, so a completed HAMMER run means the site is
+034806* actually live and not just a file sitting on our local
+034807* DASD waiting on someone to copy it over by hand.  Copied
+034808* record-by-record through PUBLISH-IN-FILE/PUBLISH-OUT-
+034809* FILE rather than shelled out to a host command, so the
+034810* publish step stays in the same COBOL I/O idiom as the
+034811* rest of this program.
+034812******************************************************
+034813 7500-publish-page.
+034814     move spaces to ham-publish-target.
+034815     string ham-publish-web-root delimited by space
+034816         ham-output-filename delimited by space
+034817                                 into ham-publish-target.
+034818
+034819     move "N" to ham-publish-eof-sw.
+034819     move "N" to ham-publish-in-opened-sw.
+034819     move "N" to ham-publish-out-opened-sw.
+034820     open input publish-in-file.
+034820     if ham-publish-in-file-status = "00"
+034820         move "Y" to ham-publish-in-opened-sw
+034820     end-if.
+034821     open output publish-out-file.
+034821     if ham-publish-out-file-status = "00"
+034821         move "Y" to ham-publish-out-opened-sw
+034821     end-if.
+034822
+034822     if ham-publish-in-file-status not = "00"
+034822         or ham-publish-out-file-status not = "00"
+034822         move "FAILURE" to ham-page-result
+034822         move "Y" to ham-batch-failed-sw
+034822     else
+034823         perform 7510-copy-publish-line
+034824             thru 7510-exit
+034825             until ham-publish-eof
+034826     end-if.
+034827
+034828     if ham-publish-in-opened
+034828         close publish-in-file
+034828     end-if.
+034828     if ham-publish-out-opened
+034828         close publish-out-file
+034828     end-if.
+034829
+034830 7500-exit.
+034831     exit.
+034832
+034833******************************************************
+034834* 7510-COPY-PUBLISH-LINE
+034835******************************************************
+034835 7510-copy-publish-line.
+034836     read publish-in-file
+034837         at end
+034838             move "Y" to ham-publish-eof-sw
+034839         not at end
+034840             write ham-publish-out-line from ham-publish-in-line
+034841     end-read.
+034842
+034843 7510-exit.
+034844     exit.
+034845
+034846******************************************************
+034824* 8000-WRITE-CHECKPOINT
+034825*
+034826* Records that HAM-OUTPUT-FILENAME finished successfully,
+034827* so a restarted run (see 2200-CHECK-CHECKPOINT) knows not
+034828* to regenerate it.
+034829******************************************************
+034830 8000-write-checkpoint.
+034831     accept ham-system-date from date yyyymmdd.
+034832     accept ham-system-time from time.
+034833
+034834     move spaces to ham-ckpt-record.
+034835     move ham-output-filename to ham-ckpt-output-file.
+034835     move ham-run-date to ham-ckpt-run-date.
+034836     move "DONE" to ham-ckpt-status.
+034837     string ham-sd-yyyy "-" ham-sd-mm "-" ham-sd-dd " "
+034838         ham-st-hh ":" ham-st-mm ":" ham-st-ss
+034839                                 into ham-ckpt-timestamp.
+034840
+034841     write ham-ckpt-record.
+034842
+034843 8000-exit.
+034844     exit.
+034900
+034910******************************************************
+034920* 8900-FINISH-LINE
+034930*
+034940* Common back end for every paragraph that builds a line
+034950* into HAM-LINE-BUFFER with a POINTER phrase.  HAM-PTR
+034960* minus one is the true length of the built string -
+034970* if that exceeds the 255 bytes HTML-LINE can hold, the
+034980* line would have been silently truncated on a straight
+034990* MOVE, so we log the FULL built line (HAM-LINE-BUFFER,
+034991* not the 255-byte piece that ships in HTML-LINE) and its
+034992* true length to TRUNC-AUDIT-FILE before truncating the
+034993* result into HTML-LINE, so the report actually shows
+034994* what got cut off instead of repeating what shipped.
+034995* HAM-CURRENT-PARA must be set by the caller first.
+034996******************************************************
+034997 8900-finish-line.
+034998     if ham-line-ptr > 256
+034999         move spaces to ham-trunc-audit-record
+035000         move ham-current-para to ham-trunc-audit-para
+035001         move ham-line-ptr to ham-trunc-audit-truelen
+035002         subtract 1 from ham-trunc-audit-truelen
+035003         move ham-line-buffer to ham-trunc-audit-image
+035004         write ham-trunc-audit-record
+035005     end-if.
+035001
+035002     move ham-line-buffer (1:255) to html-line.
+035003     write html-line.
+035004
+035005 8900-exit.
+035006     exit.
+035200
+035300******************************************************
+035400* 9000-TERMINATE
+035500*
+035600* Closes the driving/reporting files, and hands back a
+035610* non-zero RETURN-CODE if any page in this run failed to
+035620* open, so the JCL step running HAMMER can test the
+035630* condition code and route a failure to the operator
+035640* instead of a stale site going unnoticed.
+035650******************************************************
+035700 9000-terminate.
+035710     close page-control-file.
+035720     close trunc-audit-file.
+035730     close audit-log-file.
+035740     close checkpoint-file.
+035750
+035760     if ham-batch-failed
+035770         move 16 to return-code
+035780     end-if.
+035800
+035900 9000-exit.
+036000     exit.
