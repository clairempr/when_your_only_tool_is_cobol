@@ -0,0 +1,109 @@
+//HAMMER   JOB (ACCTNO),'NIGHTLY SITE BUILD',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//*****************************************************
+//* HAMMER.JCL
+//*
+//* Nightly site build - runs HAMMER against the
+//* PAGE-CONTROL driving file to (re)generate every page
+//* on the list, then publishes them, and alerts the
+//* operator if anything went wrong along the way.
+//*
+//* AUTHOR.      R. BLANCHETTE.
+//* INSTALLATION. DATA PROCESSING.
+//* DATE-WRITTEN. 2026-08-09.
+//*
+//* MODIFICATION HISTORY
+//* 2026-08-09  RLB  Written to replace the ad hoc practice
+//*                  of someone kicking HAMMER off by hand
+//*                  with no allocation check and no alert
+//*                  on failure.
+//*****************************************************
+//*
+//* Verify/allocate the site's working directory up front -
+//* an OPEN OUTPUT failure inside HAMMER because the target
+//* is missing or full should show up here, before the
+//* build step ever starts, not partway through a page.
+//*
+//ALLOC    EXEC PGM=IEFBR14
+//SITEDIR  DD PATH='/dp/hammer',
+//             PATHOPTS=(ORDWR,OCREAT),
+//             PATHMODE=(SIRWXU,SIRGRPX,SIROTHX),
+//             PATHDISP=(KEEP,KEEP)
+//WEBROOT  DD PATH='/var/www/html',
+//             PATHOPTS=(ORDWR,OCREAT),
+//             PATHMODE=(SIRWXU,SIRGRPX,SIROTHX),
+//             PATHDISP=(KEEP,KEEP)
+//*
+//* Build every page listed on PAGE-CONTROL.  LANGUAGE-CODE
+//* is supplied on PARM=; the PARM is blank for the shop's
+//* default (English) site.  Bypassed entirely if ALLOC
+//* above failed to allocate the working directory.
+//*
+//BUILD    EXEC PGM=HAMMER,PARM='EN',COND=(0,NE,ALLOC)
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//PAGECTL  DD PATH='/dp/hammer/page-control.dat',
+//             PATHOPTS=(ORDONLY)
+//PAGECNT  DD PATH='/dp/hammer/page-content.dat',
+//             PATHOPTS=(ORDONLY)
+//THEME    DD PATH='/dp/hammer/theme.dat',
+//             PATHOPTS=(ORDONLY)
+//XLATE    DD PATH='/dp/hammer/translations.dat',
+//             PATHOPTS=(ORDONLY)
+//AUDITLOG DD PATH='/dp/hammer/audit-log.dat',
+//             PATHOPTS=(ORDWR,OCREAT,OAPPEND),
+//             PATHMODE=(SIRWXU)
+//*
+//* CHKPT is deliberately NOT given OTRUNC here - HAMMER
+//* stamps every checkpoint it writes with the run date and
+//* only honors entries stamped with today's date (see
+//* 1200-LOAD-CHECKPOINTS), so a same-night restart of this
+//* job still skips tonight's completed pages while a new
+//* nightly cycle rebuilds everything regardless of what is
+//* still sitting in the file from the prior cycle.
+//*
+//CHKPT    DD PATH='/dp/hammer/checkpoint.dat',
+//             PATHOPTS=(ORDWR,OCREAT,OAPPEND),
+//             PATHMODE=(SIRWXU)
+//TRUNCRPT DD PATH='/dp/hammer/trunc-audit.rpt',
+//             PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//             PATHMODE=(SIRWXU)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//* BUILD hands back RETURN-CODE 16 if any page in the run
+//* failed to open (see HAMMER's 9000-TERMINATE), so a
+//* non-zero condition code here always means at least one
+//* page did not get generated.
+//*
+//* Vendor/security inventory of the third-party CDNs the
+//* generated pages pull from - scans the pages BUILD just
+//* wrote against the same PAGE-CONTROL list.  Skipped only if
+//* ALLOC failed to allocate the working directory; still runs
+//* even if BUILD ended non-zero, since a partially generated
+//* site is still worth an inventory of what did ship.
+//*
+//LINKRPT  EXEC PGM=LINKRPT,COND=(0,NE,ALLOC)
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//PAGECTL  DD PATH='/dp/hammer/page-control.dat',
+//             PATHOPTS=(ORDONLY)
+//LINKOUT  DD PATH='/dp/hammer/link-inventory.rpt',
+//             PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//             PATHMODE=(SIRWXU)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//* Route a failed build to the operator console instead of
+//* letting a stale site go unnoticed.  Skipped entirely
+//* when BUILD completed with RC=0; EVEN forces this step to
+//* run even if BUILD abended outright (DASD-full mid-write
+//* and the like) instead of the step being flushed along
+//* with the rest of the job.
+//*
+//ALERT    EXEC PGM=ALERTOP,
+//             PARM='JOB=HAMMER STEP=BUILD RC-NOT-ZERO',
+//             COND=((0,EQ,BUILD),EVEN)
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//
