@@ -0,0 +1,284 @@
+000100******************************************************
+000200* LINKRPT.COB
+000300*
+000400* Third-party link/dependency inventory report.
+000500*
+000600* Scans every page listed on PAGE-CONTROL-FILE for
+000700* external (http/https) URLs and lists each distinct
+000800* one found, so vendor/security review has a standing
+000900* inventory of outside domains our generated pages
+001000* pull content from.
+001100*
+001200* AUTHOR.     R. BLANCHETTE.
+001300* INSTALLATION. DATA PROCESSING.
+001400* DATE-WRITTEN. 2026-08-08.
+001500* DATE-COMPILED.
+001600*
+001700* MODIFICATION HISTORY
+001800* 2026-08-08  RLB  Written for vendor/security review of
+001900*                  third-party CDNs our generated pages
+002000*                  load (bootstrap, Google fonts, etc).
+002050* 2026-08-09  RLB  PAGE-CONTROL-FILE and LINK-REPORT-FILE
+002060*                  switched from literal filenames to the
+002070*                  PAGECTL/LINKOUT DD names HAMMER.JCL's
+002080*                  new LINKRPT step allocates, matching the
+002090*                  DD-bound convention HAMMER.COB's own
+002100*                  driving files already use.
+002100******************************************************
+002200
+002300 identification division.
+002400 program-id. linkrpt.
+002500
+002600 environment division.
+002700
+002800 input-output section.
+002900 file-control.
+002910******************************************************
+002920* PAGECTL and LINKOUT are DD names - HAMMER.JCL's
+002930* LINKRPT step allocates each of these the same way the
+002940* BUILD step allocates HAMMER's driving files, so the
+002950* JCL's allocation is load-bearing here too, not just for
+002960* HAMMER itself.  HTML-IN-FILE stays a DYNAMIC assignment
+002970* since it opens whichever page PAGE-CONTROL-FILE names
+002980* next, not one fixed dataset.
+002990******************************************************
+003000     select page-control-file
+003100         assign to pagectl
+003200         organization is line sequential.
+003300
+003400     select html-in-file
+003500         assign to dynamic lrp-input-filename
+003600         organization is line sequential
+003700         file status is lrp-html-file-status.
+003800
+003900     select link-report-file
+004000         assign to linkout
+004100         organization is line sequential.
+004200
+004300
+004400 data division.
+004500
+004600 file section.
+004700 fd  page-control-file.
+004800     copy "pgctlrec.cpy".
+004900
+005000 fd  html-in-file.
+005100 01  lrp-html-line                  pic x(255).
+005200
+005300 fd  link-report-file.
+005400 01  lrp-report-line                pic x(255).
+005500
+005600
+005700 working-storage section.
+005800 01  lrp-input-filename             pic x(40).
+005900 01  lrp-html-file-status           pic x(02).
+006000
+006100 01  lrp-switches.
+006200     05  lrp-control-eof-sw         pic x(01) value "N".
+006300         88 lrp-control-eof         value "Y".
+006400     05  lrp-html-eof-sw            pic x(01) value "N".
+006500         88 lrp-html-eof            value "Y".
+006600
+006700 01  lrp-scan-area.
+006800     05  lrp-scan-pos               pic 9(04) comp.
+006900     05  lrp-url-start-pos          pic 9(04) comp.
+007000     05  lrp-url-end-pos            pic 9(04) comp.
+007100     05  lrp-url-len                pic 9(04) comp.
+007200     05  lrp-url                    pic x(200).
+007300
+007400 01  lrp-seen-table.
+007500     05  lrp-seen-count             pic 9(04) comp value zero.
+007600     05  lrp-seen-entry occurs 50 times
+007700                 indexed by lrp-seen-idx.
+007800         10  lrp-seen-url           pic x(200).
+007900     05  lrp-seen-found-sw          pic x(01).
+008000         88 lrp-seen-found          value "Y".
+008100
+008200
+008300 procedure division.
+008400
+008500 0000-mainline.
+008600     perform 1000-initialize
+008700         thru 1000-exit.
+008800
+008900     perform 2000-scan-pages
+009000         thru 2000-exit.
+009100
+009200     perform 9000-terminate
+009300         thru 9000-exit.
+009400
+009500     stop run.
+009600
+009700******************************************************
+009800* 1000-INITIALIZE
+009900******************************************************
+010000 1000-initialize.
+010100     open input page-control-file.
+010200     open output link-report-file.
+010300
+010400 1000-exit.
+010500     exit.
+010600
+010700******************************************************
+010800* 2000-SCAN-PAGES
+010900*
+011000* Loops over every page listed on PAGE-CONTROL-FILE and
+011100* scans its generated html output for external links.
+011200******************************************************
+011300 2000-scan-pages.
+011400     perform 2100-scan-one-page
+011500         thru 2100-exit
+011600         until lrp-control-eof.
+011700
+011800 2000-exit.
+011900     exit.
+012000
+012100 2100-scan-one-page.
+012200     read page-control-file
+012300         at end
+012400             move "Y" to lrp-control-eof-sw
+012500         not at end
+012600             move pgctl-output-file
+012700                 to lrp-input-filename
+012800             perform 2200-scan-html-file
+012900                 thru 2200-exit
+013000     end-read.
+013100
+013200 2100-exit.
+013300     exit.
+013400
+013500******************************************************
+013600* 2200-SCAN-HTML-FILE
+013700*
+013800* Opens one page's generated html output and scans each
+013900* line for external URLs.  A page that has not been
+014000* built yet (file not found) is simply skipped.
+014100******************************************************
+014200 2200-scan-html-file.
+014300     move "N" to lrp-html-eof-sw.
+014400     open input html-in-file.
+014500
+014600     if lrp-html-file-status = "00"
+014700         perform 2300-scan-html-line
+014800             thru 2300-exit
+014900             until lrp-html-eof
+015000         close html-in-file
+015100     end-if.
+015200
+015300 2200-exit.
+015400     exit.
+015500
+015600 2300-scan-html-line.
+015700     read html-in-file
+015800         at end
+015900             move "Y" to lrp-html-eof-sw
+016000         not at end
+016100             perform 2400-find-urls
+016200                 thru 2400-exit
+016300     end-read.
+016400
+016500 2300-exit.
+016600     exit.
+016700
+016800******************************************************
+016900* 2400-FIND-URLS
+017000*
+017100* Scans LRP-HTML-LINE for every substring beginning with
+017200* "http" and reports each one up to its closing quote.
+017300******************************************************
+017400 2400-find-urls.
+017500     move 1 to lrp-scan-pos.
+017600
+017700     perform 2410-find-next-url
+017800         thru 2410-exit
+017900         until lrp-scan-pos > 252.
+018000
+018100 2400-exit.
+018200     exit.
+018300
+018400 2410-find-next-url.
+018500     if lrp-html-line (lrp-scan-pos:4) = "http"
+018600         perform 2420-extract-url
+018700             thru 2420-exit
+018800     else
+018900         add 1 to lrp-scan-pos
+019000     end-if.
+019100
+019200 2410-exit.
+019300     exit.
+019400
+019500 2420-extract-url.
+019600     move lrp-scan-pos to lrp-url-start-pos.
+019700
+019800     perform 2430-find-url-end
+019900         thru 2430-exit
+020000         varying lrp-url-end-pos from lrp-scan-pos by 1
+020100         until lrp-url-end-pos > 255
+020200            or lrp-html-line (lrp-url-end-pos:1) = quote.
+020300
+020400     compute lrp-url-len =
+020500             lrp-url-end-pos - lrp-url-start-pos.
+020600
+020700     move spaces to lrp-url.
+020800     move lrp-html-line (lrp-url-start-pos:lrp-url-len)
+020900         to lrp-url.
+021000
+021100     perform 2500-report-url
+021200         thru 2500-exit.
+021300
+021400     move lrp-url-end-pos to lrp-scan-pos.
+021500
+021600 2420-exit.
+021700     exit.
+021800
+021900 2430-find-url-end.
+022000     continue.
+022100
+022200 2430-exit.
+022300     exit.
+022400
+022500******************************************************
+022600* 2500-REPORT-URL
+022700*
+022800* Writes LRP-URL to the report if it hasn't already
+022900* been listed, so the inventory shows each distinct
+023000* external URL once, not once per page that loads it.
+023100******************************************************
+023200 2500-report-url.
+023300     move "N" to lrp-seen-found-sw.
+023400
+023500     perform 2510-search-seen
+023600         thru 2510-exit
+023700         varying lrp-seen-idx from 1 by 1
+023800         until lrp-seen-idx > lrp-seen-count
+023900            or lrp-seen-found.
+024000
+024100     if not lrp-seen-found
+024200         add 1 to lrp-seen-count
+024300         set lrp-seen-idx to lrp-seen-count
+024400         move lrp-url to lrp-seen-url (lrp-seen-idx)
+024500         move spaces to lrp-report-line
+024600         move lrp-url to lrp-report-line
+024700         write lrp-report-line
+024800     end-if.
+024900
+025000 2500-exit.
+025100     exit.
+025200
+025300 2510-search-seen.
+025400     if lrp-seen-url (lrp-seen-idx) = lrp-url
+025500         move "Y" to lrp-seen-found-sw
+025600     end-if.
+025700
+025800 2510-exit.
+025900     exit.
+026000
+026100******************************************************
+026200* 9000-TERMINATE
+026300******************************************************
+026400 9000-terminate.
+026500     close page-control-file.
+026600     close link-report-file.
+026700
+026800 9000-exit.
+026900     exit.
