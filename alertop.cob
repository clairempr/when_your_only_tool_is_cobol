@@ -0,0 +1,70 @@
+000100******************************************************
+000200* ALERTOP.COB
+000300*
+000400* Operator alert utility for the nightly site build.
+000500*
+000600* Issues a console message naming the job and the step
+000700* that failed, for the ALERT step in the HAMMER JCL to
+000800* call when the build step's condition code shows the
+000900* run did not complete cleanly - so operations finds out
+001000* from the console instead of a programmer noticing the
+001100* site went stale.
+001200*
+001300* AUTHOR.     R. BLANCHETTE.
+001400* INSTALLATION. DATA PROCESSING.
+001500* DATE-WRITTEN. 2026-08-09.
+001600* DATE-COMPILED.
+001700*
+001800* MODIFICATION HISTORY
+001900* 2026-08-09  RLB  Written as the ALERT step target for the
+002000*                  HAMMER JCL's condition-code check.
+002100******************************************************
+
+002200 identification division.
+002300 program-id. alertop.
+
+002400 environment division.
+
+002500 data division.
+
+002600 working-storage section.
+002650******************************************************
+002660* Sized for the worst case - the 29-byte banner literal
+002670* plus the full 78-byte ALO-ALERT-PARM-TEXT - so a long
+002680* job/step identifier on PARM= can't get truncated the
+002690* way an oversize HTML-LINE would be caught and logged
+002695* in HAMMER itself.
+002696******************************************************
+002700 01  alo-message-text               pic x(107).
+
+002800 linkage section.
+002810******************************************************
+002820* PARM= is passed to a batch main program as a halfword
+002830* binary length ahead of the text - ALO-PARM-LEN picks
+002840* that up so ALO-ALERT-PARM-TEXT lines up on the actual
+002850* parameter text instead of the length prefix.
+002860******************************************************
+002870 01  alo-alert-parm-area.
+002880     05  alo-parm-len               pic s9(04) comp.
+002890     05  alo-alert-parm-text        pic x(78).
+
+003000 procedure division using alo-alert-parm-area.
+
+003100******************************************************
+003200* 0000-MAINLINE
+003300*
+003400* ALO-ALERT-PARM-TEXT carries the free-text reason
+003500* supplied on the JCL PARM= for this step - normally the
+003600* failing job and step name - which gets wrapped in a
+003700* standard banner and written to the console via DISPLAY
+003800* UPON CONSOLE.
+003810******************************************************
+003900 0000-mainline.
+004000     move spaces to alo-message-text.
+004100     string "HAMMER NIGHTLY BUILD ALERT - " delimited by size
+004200         alo-alert-parm-text delimited by size
+004300             into alo-message-text.
+
+004400     display alo-message-text upon console.
+
+004500     stop run.
